@@ -1,35 +1,219 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAINPROGRAM.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-INPUT-FILE ASSIGN TO "TAXBATCH"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-BATCH-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-CHECKPOINT-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  BATCH-INPUT-FILE.
+COPY "BATCH-RECORD.CPY".
+FD  CHECKPOINT-FILE.
+COPY "CHECKPOINT-RECORD.CPY".
 WORKING-STORAGE SECTION.
 COPY "USER-STRUCTURE.CPY".
+77  WS-BATCH-FILE-STATUS            PIC X(02).
+77  WS-BATCH-EOF                    PIC X(01) VALUE "N".
+    88  BATCH-EOF                   VALUE "Y".
+77  WS-BATCH-FILE-OPEN              PIC X(01) VALUE "N".
+    88  BATCH-FILE-IS-OPEN          VALUE "Y".
+77  WS-CHECKPOINT-FILE-STATUS       PIC X(02).
+77  WS-CHECKPOINT-DATE              PIC X(08).
+77  WS-CHECKPOINT-TIME              PIC X(08).
+77  WS-CONTINUE-PROCESSING          PIC X(01) VALUE "Y".
+    88  KEEP-RUNNING                VALUE "Y".
+    88  STOP-RUNNING                VALUE "N".
+77  WS-LAST-BATCH-ID                PIC X(09) VALUE SPACES.
+77  SUMMARY-TAX-COUNT                PIC 9(07) VALUE ZERO.
+77  SUMMARY-CONTRIBUTION-COUNT       PIC 9(07) VALUE ZERO.
+77  SUMMARY-PENSION-COUNT            PIC 9(07) VALUE ZERO.
+77  SUMMARY-TOTAL-TAX                PIC S9(9)V99 VALUE ZERO.
+77  SUMMARY-TOTAL-CONTRIBUTION       PIC S9(9)V99 VALUE ZERO.
+77  SUMMARY-TOTAL-PENSION            PIC S9(9)V99 VALUE ZERO.
 PROCEDURE DIVISION.
     PERFORM INITIALIZE-SYSTEM
-    PERFORM MENU-SELECTION
+    PERFORM LOAD-CHECKPOINT
+    PERFORM MENU-SELECTION UNTIL STOP-RUNNING
+    PERFORM DISPLAY-SUMMARY-REPORT
     STOP RUN.
 
 INITIALIZE-SYSTEM.
     DISPLAY "Welcome to the Public Administration System".
 
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                DISPLAY "Starting new session"
+            NOT AT END
+                MOVE CHECKPOINT-TAX-COUNT TO SUMMARY-TAX-COUNT
+                MOVE CHECKPOINT-CONTRIBUTION-COUNT
+                    TO SUMMARY-CONTRIBUTION-COUNT
+                MOVE CHECKPOINT-PENSION-COUNT TO SUMMARY-PENSION-COUNT
+                MOVE CHECKPOINT-TOTAL-TAX TO SUMMARY-TOTAL-TAX
+                MOVE CHECKPOINT-TOTAL-CONTRIBUTION
+                    TO SUMMARY-TOTAL-CONTRIBUTION
+                MOVE CHECKPOINT-TOTAL-PENSION TO SUMMARY-TOTAL-PENSION
+                MOVE CHECKPOINT-LAST-BATCH-ID TO WS-LAST-BATCH-ID
+                DISPLAY "Resuming session - last taxpayer processed: "
+                    CHECKPOINT-LAST-ID
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "Starting new session"
+    END-IF.
+
+SAVE-CHECKPOINT.
+    ACCEPT WS-CHECKPOINT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CHECKPOINT-TIME FROM TIME
+    MOVE USER-ID TO CHECKPOINT-LAST-ID
+    MOVE SUMMARY-TAX-COUNT TO CHECKPOINT-TAX-COUNT
+    MOVE SUMMARY-CONTRIBUTION-COUNT TO CHECKPOINT-CONTRIBUTION-COUNT
+    MOVE SUMMARY-PENSION-COUNT TO CHECKPOINT-PENSION-COUNT
+    MOVE SUMMARY-TOTAL-TAX TO CHECKPOINT-TOTAL-TAX
+    MOVE SUMMARY-TOTAL-CONTRIBUTION TO CHECKPOINT-TOTAL-CONTRIBUTION
+    MOVE SUMMARY-TOTAL-PENSION TO CHECKPOINT-TOTAL-PENSION
+    MOVE WS-LAST-BATCH-ID TO CHECKPOINT-LAST-BATCH-ID
+    STRING WS-CHECKPOINT-DATE DELIMITED BY SIZE
+           WS-CHECKPOINT-TIME DELIMITED BY SIZE
+        INTO CHECKPOINT-TIMESTAMP
+    END-STRING
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "Checkpoint file CHKPOINT could not be written - status "
+            WS-CHECKPOINT-FILE-STATUS
+    END-IF.
+
 MENU-SELECTION.
     DISPLAY "Choose an option:"
     DISPLAY "1. Manage Taxes"
     DISPLAY "2. Manage Contributions"
     DISPLAY "3. Manage Pensions"
+    DISPLAY "4. Batch Taxpayer Processing"
+    DISPLAY "5. Display Summary Report"
+    DISPLAY "0. Exit"
     ACCEPT USER-INPUT
     EVALUATE USER-INPUT
         WHEN "1" PERFORM TAX-OPERATIONS
         WHEN "2" PERFORM CONTRIBUTION-OPERATIONS
         WHEN "3" PERFORM PENSION-OPERATIONS
-        WHEN OTHER DISPLAY "Invalid option".
+        WHEN "4" PERFORM BATCH-OPERATIONS
+        WHEN "5" PERFORM DISPLAY-SUMMARY-REPORT
+        WHEN "0" SET STOP-RUNNING TO TRUE
+        WHEN OTHER DISPLAY "Invalid option"
     END-EVALUATE.
 
 TAX-OPERATIONS.
-    CALL "TAXMODULE" USING USER-STRUCTURE.
+    MOVE "N" TO USER-BATCH-MODE
+    DISPLAY "Enter taxpayer ID: "
+    ACCEPT USER-ID
+    CALL "TAXMODULE" USING USER-STRUCTURE
+    ADD USER-TAX TO SUMMARY-TOTAL-TAX
+    ADD 1 TO SUMMARY-TAX-COUNT
+    PERFORM SAVE-CHECKPOINT.
 
 CONTRIBUTION-OPERATIONS.
-    CALL "CONTRIBUTIONMODULE" USING USER-STRUCTURE.
+    MOVE "N" TO USER-BATCH-MODE
+    DISPLAY "Enter taxpayer ID: "
+    ACCEPT USER-ID
+    CALL "CONTRIBUTIONMODULE" USING USER-STRUCTURE
+    ADD USER-CONTRIBUTION TO SUMMARY-TOTAL-CONTRIBUTION
+    ADD 1 TO SUMMARY-CONTRIBUTION-COUNT
+    PERFORM SAVE-CHECKPOINT.
 
 PENSION-OPERATIONS.
-    CALL "PENSIONMODULE" USING USER-STRUCTURE.
\ No newline at end of file
+    MOVE "N" TO USER-BATCH-MODE
+    DISPLAY "Enter taxpayer ID: "
+    ACCEPT USER-ID
+    CALL "PENSIONMODULE" USING USER-STRUCTURE
+    ADD USER-PENSION TO SUMMARY-TOTAL-PENSION
+    ADD 1 TO SUMMARY-PENSION-COUNT
+    PERFORM SAVE-CHECKPOINT.
+
+BATCH-OPERATIONS.
+    MOVE "Y" TO USER-BATCH-MODE
+    PERFORM OPEN-BATCH-FILE
+    PERFORM PROCESS-BATCH-RECORD UNTIL BATCH-EOF
+    PERFORM CLOSE-BATCH-FILE
+    MOVE "N" TO USER-BATCH-MODE.
+
+OPEN-BATCH-FILE.
+    MOVE "N" TO WS-BATCH-EOF
+    MOVE "N" TO WS-BATCH-FILE-OPEN
+    OPEN INPUT BATCH-INPUT-FILE
+    IF WS-BATCH-FILE-STATUS NOT = "00"
+        DISPLAY "Batch input file TAXBATCH could not be opened - status "
+            WS-BATCH-FILE-STATUS
+        SET BATCH-EOF TO TRUE
+    ELSE
+        SET BATCH-FILE-IS-OPEN TO TRUE
+        PERFORM READ-BATCH-RECORD
+        IF WS-LAST-BATCH-ID NOT = SPACES
+            DISPLAY "Resuming batch after taxpayer ID: " WS-LAST-BATCH-ID
+            PERFORM READ-BATCH-RECORD
+                UNTIL BATCH-EOF OR BATCH-TAXPAYER-ID = WS-LAST-BATCH-ID
+            IF BATCH-EOF
+                DISPLAY "Taxpayer ID " WS-LAST-BATCH-ID
+                    " not found in batch file - processing from the top"
+                CLOSE BATCH-INPUT-FILE
+                MOVE "N" TO WS-BATCH-EOF
+                OPEN INPUT BATCH-INPUT-FILE
+                PERFORM READ-BATCH-RECORD
+            ELSE
+                PERFORM READ-BATCH-RECORD
+            END-IF
+        END-IF
+    END-IF.
+
+READ-BATCH-RECORD.
+    READ BATCH-INPUT-FILE
+        AT END
+            SET BATCH-EOF TO TRUE
+    END-READ.
+
+PROCESS-BATCH-RECORD.
+    MOVE BATCH-TAXPAYER-ID TO USER-ID
+    MOVE BATCH-TAXPAYER-INCOME TO USER-INCOME
+    MOVE BATCH-TAXPAYER-YEARS TO USER-YEARS
+    CALL "TAXMODULE" USING USER-STRUCTURE
+    IF INCOME-IS-VALID
+        ADD USER-TAX TO SUMMARY-TOTAL-TAX
+        ADD 1 TO SUMMARY-TAX-COUNT
+        CALL "CONTRIBUTIONMODULE" USING USER-STRUCTURE
+        ADD USER-CONTRIBUTION TO SUMMARY-TOTAL-CONTRIBUTION
+        ADD 1 TO SUMMARY-CONTRIBUTION-COUNT
+        CALL "PENSIONMODULE" USING USER-STRUCTURE
+        IF YEARS-ARE-VALID
+            ADD USER-PENSION TO SUMMARY-TOTAL-PENSION
+            ADD 1 TO SUMMARY-PENSION-COUNT
+        END-IF
+    ELSE
+        DISPLAY "Batch record for taxpayer " USER-ID " skipped - invalid income"
+    END-IF
+    MOVE USER-ID TO WS-LAST-BATCH-ID
+    PERFORM SAVE-CHECKPOINT
+    PERFORM READ-BATCH-RECORD.
+
+CLOSE-BATCH-FILE.
+    IF BATCH-FILE-IS-OPEN
+        CLOSE BATCH-INPUT-FILE
+    END-IF.
+
+DISPLAY-SUMMARY-REPORT.
+    DISPLAY "===== END-OF-DAY SUMMARY REPORT ====="
+    DISPLAY "Tax records processed:          " SUMMARY-TAX-COUNT
+    DISPLAY "Total tax assessed:             " SUMMARY-TOTAL-TAX
+    DISPLAY "Contribution records processed: " SUMMARY-CONTRIBUTION-COUNT
+    DISPLAY "Total contributions assessed:   " SUMMARY-TOTAL-CONTRIBUTION
+    DISPLAY "Pension records processed:      " SUMMARY-PENSION-COUNT
+    DISPLAY "Total pension accrual:          " SUMMARY-TOTAL-PENSION
+    DISPLAY "======================================".
