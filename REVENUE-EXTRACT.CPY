@@ -0,0 +1,5 @@
+01  REVENUE-EXTRACT-RECORD.
+    05  REVENUE-TAXPAYER-ID        PIC X(09).
+    05  REVENUE-INCOME             PIC S9(7)V99.
+    05  REVENUE-TAX                PIC S9(7)V99.
+    05  REVENUE-PERIOD             PIC X(06).
