@@ -0,0 +1,5 @@
+01  TAXPAYER-MASTER-RECORD.
+    05  TAXPAYER-ID                PIC X(09).
+    05  TAXPAYER-INCOME            PIC S9(7)V99.
+    05  TAXPAYER-TAX               PIC S9(7)V99.
+    05  TAXPAYER-LAST-UPDATED      PIC X(08).
