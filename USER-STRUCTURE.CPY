@@ -0,0 +1,20 @@
+01  USER-STRUCTURE.
+    05  USER-INPUT                 PIC X(01).
+    05  USER-ID                    PIC X(09).
+    05  USER-INCOME                PIC S9(7)V99.
+    05  USER-TAX                   PIC S9(7)V99.
+    05  USER-CONTRIBUTION          PIC S9(7)V99.
+    05  USER-YEARS                 PIC 9(03).
+    05  USER-PENSION               PIC S9(7)V99.
+    05  USER-PENSION-ELIGIBLE      PIC X(01).
+        88  PENSION-IS-ELIGIBLE    VALUE "Y".
+        88  PENSION-NOT-ELIGIBLE   VALUE "N".
+    05  USER-BATCH-MODE            PIC X(01).
+        88  BATCH-MODE-ON          VALUE "Y".
+        88  BATCH-MODE-OFF         VALUE "N".
+    05  USER-INCOME-VALID          PIC X(01).
+        88  INCOME-IS-VALID        VALUE "Y".
+        88  INCOME-NOT-VALID       VALUE "N".
+    05  USER-YEARS-VALID           PIC X(01).
+        88  YEARS-ARE-VALID        VALUE "Y".
+        88  YEARS-NOT-VALID        VALUE "N".
