@@ -0,0 +1,114 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PENSIONMODULE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-AUDIT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-TRAIL-FILE.
+COPY "AUDIT-RECORD.CPY".
+WORKING-STORAGE SECTION.
+77  PENSION-ACCRUAL-RATE            PIC 9V9999 VALUE 0.0200.
+77  PENSION-MINIMUM-YEARS           PIC 9(03) VALUE 020.
+77  PENSION-MAXIMUM-YEARS           PIC 9(03) VALUE 075.
+77  WS-AUDIT-FILE-STATUS            PIC X(02).
+77  WS-AUDIT-DATE                   PIC X(08).
+77  WS-AUDIT-TIME                   PIC X(08).
+LINKAGE SECTION.
+COPY "USER-STRUCTURE.CPY".
+PROCEDURE DIVISION USING USER-STRUCTURE.
+    DISPLAY "Managing Pensions"
+    IF BATCH-MODE-OFF
+        DISPLAY "Enter your pension details"
+        PERFORM ACCEPT-PENSION-DETAILS
+    ELSE
+        PERFORM VALIDATE-YEARS
+    END-IF
+    IF YEARS-ARE-VALID
+        PERFORM CALCULATE-PENSION
+        PERFORM DISPLAY-PENSION-INFO
+        PERFORM LOG-AUDIT-TRAIL
+    ELSE
+        DISPLAY "Pension record for taxpayer " USER-ID
+            " skipped - invalid years of contribution"
+    END-IF
+    GOBACK.
+
+ACCEPT-PENSION-DETAILS.
+    MOVE "N" TO USER-INCOME-VALID
+    PERFORM ACCEPT-INCOME-ENTRY UNTIL INCOME-IS-VALID
+    MOVE "N" TO USER-YEARS-VALID
+    PERFORM ACCEPT-YEARS-ENTRY UNTIL YEARS-ARE-VALID.
+
+ACCEPT-INCOME-ENTRY.
+    DISPLAY "Enter annual income: "
+    ACCEPT USER-INCOME
+    PERFORM VALIDATE-INCOME
+    IF INCOME-NOT-VALID
+        DISPLAY "Income must be numeric and greater than zero - please re-enter"
+    END-IF.
+
+VALIDATE-INCOME.
+    IF USER-INCOME IS NUMERIC AND USER-INCOME > ZERO
+        SET INCOME-IS-VALID TO TRUE
+    ELSE
+        SET INCOME-NOT-VALID TO TRUE
+    END-IF.
+
+ACCEPT-YEARS-ENTRY.
+    DISPLAY "Enter years of contribution: "
+    ACCEPT USER-YEARS
+    PERFORM VALIDATE-YEARS
+    IF YEARS-NOT-VALID
+        DISPLAY "Years of contribution must be numeric and not exceed "
+            PENSION-MAXIMUM-YEARS " - please re-enter"
+    END-IF.
+
+VALIDATE-YEARS.
+    IF USER-YEARS IS NUMERIC AND USER-YEARS NOT > PENSION-MAXIMUM-YEARS
+        SET YEARS-ARE-VALID TO TRUE
+    ELSE
+        SET YEARS-NOT-VALID TO TRUE
+    END-IF.
+
+CALCULATE-PENSION.
+    COMPUTE USER-PENSION = USER-INCOME * USER-YEARS * PENSION-ACCRUAL-RATE
+        ON SIZE ERROR
+            DISPLAY "Pension accrual exceeds representable range - set to zero"
+            MOVE ZERO TO USER-PENSION
+    END-COMPUTE
+    IF USER-YEARS >= PENSION-MINIMUM-YEARS
+        SET PENSION-IS-ELIGIBLE TO TRUE
+    ELSE
+        SET PENSION-NOT-ELIGIBLE TO TRUE
+    END-IF.
+
+DISPLAY-PENSION-INFO.
+    DISPLAY "Your estimated pension accrual is: " USER-PENSION
+    IF PENSION-IS-ELIGIBLE
+        DISPLAY "Pension eligibility status: ELIGIBLE"
+    ELSE
+        DISPLAY "Pension eligibility status: NOT YET ELIGIBLE"
+    END-IF.
+
+LOG-AUDIT-TRAIL.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    MOVE "PENSIONMODULE" TO AUDIT-MODULE-NAME
+    MOVE USER-ID TO AUDIT-TAXPAYER-ID
+    MOVE USER-INCOME TO AUDIT-INCOME
+    MOVE USER-YEARS TO AUDIT-YEARS
+    MOVE USER-PENSION TO AUDIT-AMOUNT
+    STRING WS-AUDIT-DATE DELIMITED BY SIZE
+           WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AUDIT-TIMESTAMP
+    END-STRING
+    OPEN EXTEND AUDIT-TRAIL-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+    END-IF
+    WRITE AUDIT-TRAIL-RECORD
+    CLOSE AUDIT-TRAIL-FILE.
