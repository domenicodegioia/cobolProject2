@@ -0,0 +1,5 @@
+01  TAX-BRACKET-TABLE.
+    05  TAX-BRACKET OCCURS 5 TIMES INDEXED BY TAX-BRACKET-IDX.
+        10  BRACKET-LOW-AMOUNT      PIC 9(7)V99.
+        10  BRACKET-HIGH-AMOUNT     PIC 9(7)V99.
+        10  BRACKET-RATE            PIC 9V999.
