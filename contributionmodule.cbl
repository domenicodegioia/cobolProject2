@@ -0,0 +1,73 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CONTRIBUTIONMODULE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-AUDIT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-TRAIL-FILE.
+COPY "AUDIT-RECORD.CPY".
+WORKING-STORAGE SECTION.
+77  CONTRIBUTION-RATE               PIC 9V9999 VALUE 0.0919.
+77  WS-AUDIT-FILE-STATUS            PIC X(02).
+77  WS-AUDIT-DATE                   PIC X(08).
+77  WS-AUDIT-TIME                   PIC X(08).
+LINKAGE SECTION.
+COPY "USER-STRUCTURE.CPY".
+PROCEDURE DIVISION USING USER-STRUCTURE.
+    DISPLAY "Managing Contributions"
+    IF BATCH-MODE-OFF
+        DISPLAY "Enter your contribution details"
+        PERFORM ACCEPT-CONTRIBUTION-DETAILS
+    END-IF
+    PERFORM CALCULATE-CONTRIBUTION
+    PERFORM DISPLAY-CONTRIBUTION-INFO
+    PERFORM LOG-AUDIT-TRAIL
+    GOBACK.
+
+ACCEPT-CONTRIBUTION-DETAILS.
+    MOVE "N" TO USER-INCOME-VALID
+    PERFORM ACCEPT-INCOME-ENTRY UNTIL INCOME-IS-VALID.
+
+ACCEPT-INCOME-ENTRY.
+    DISPLAY "Enter annual income: "
+    ACCEPT USER-INCOME
+    PERFORM VALIDATE-INCOME
+    IF INCOME-NOT-VALID
+        DISPLAY "Income must be numeric and greater than zero - please re-enter"
+    END-IF.
+
+VALIDATE-INCOME.
+    IF USER-INCOME IS NUMERIC AND USER-INCOME > ZERO
+        SET INCOME-IS-VALID TO TRUE
+    ELSE
+        SET INCOME-NOT-VALID TO TRUE
+    END-IF.
+
+CALCULATE-CONTRIBUTION.
+    COMPUTE USER-CONTRIBUTION = USER-INCOME * CONTRIBUTION-RATE.
+
+DISPLAY-CONTRIBUTION-INFO.
+    DISPLAY "Your calculated contribution is: " USER-CONTRIBUTION.
+
+LOG-AUDIT-TRAIL.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    MOVE "CONTRIBUTIONMODULE" TO AUDIT-MODULE-NAME
+    MOVE USER-ID TO AUDIT-TAXPAYER-ID
+    MOVE USER-INCOME TO AUDIT-INCOME
+    MOVE ZERO TO AUDIT-YEARS
+    MOVE USER-CONTRIBUTION TO AUDIT-AMOUNT
+    STRING WS-AUDIT-DATE DELIMITED BY SIZE
+           WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AUDIT-TIMESTAMP
+    END-STRING
+    OPEN EXTEND AUDIT-TRAIL-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+    END-IF
+    WRITE AUDIT-TRAIL-RECORD
+    CLOSE AUDIT-TRAIL-FILE.
