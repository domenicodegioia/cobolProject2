@@ -0,0 +1,7 @@
+01  AUDIT-TRAIL-RECORD.
+    05  AUDIT-TIMESTAMP            PIC X(16).
+    05  AUDIT-MODULE-NAME          PIC X(19).
+    05  AUDIT-TAXPAYER-ID          PIC X(09).
+    05  AUDIT-INCOME               PIC S9(7)V99.
+    05  AUDIT-YEARS                PIC 9(03).
+    05  AUDIT-AMOUNT               PIC S9(7)V99.
