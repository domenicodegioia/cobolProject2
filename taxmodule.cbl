@@ -1,18 +1,212 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. TAXMODULE.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TAXPAYER-MASTER-FILE ASSIGN TO "TAXMSTR"
+        ORGANIZATION INDEXED
+        ACCESS MODE DYNAMIC
+        RECORD KEY TAXPAYER-ID
+        FILE STATUS WS-MASTER-FILE-STATUS.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-AUDIT-FILE-STATUS.
+    SELECT REVENUE-EXTRACT-FILE ASSIGN TO "REVEXTR"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-REVENUE-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  TAXPAYER-MASTER-FILE.
+COPY "TAXPAYER-MASTER.CPY".
+FD  AUDIT-TRAIL-FILE.
+COPY "AUDIT-RECORD.CPY".
+FD  REVENUE-EXTRACT-FILE.
+COPY "REVENUE-EXTRACT.CPY".
 WORKING-STORAGE SECTION.
+COPY "TAX-BRACKETS.CPY".
+77  WS-BRACKETS-INITIALIZED         PIC X(01) VALUE "N".
+77  WS-REMAINING-INCOME             PIC S9(7)V99.
+77  WS-BRACKET-SPAN                 PIC S9(7)V99.
+77  WS-MASTER-FILE-STATUS           PIC X(02).
+77  WS-TAXPAYER-RECORD-FOUND        PIC X(01).
+    88  TAXPAYER-RECORD-WAS-FOUND   VALUE "Y".
+77  WS-TODAY-DATE                   PIC X(08).
+77  WS-AUDIT-FILE-STATUS            PIC X(02).
+77  WS-AUDIT-DATE                   PIC X(08).
+77  WS-AUDIT-TIME                   PIC X(08).
+77  WS-REVENUE-FILE-STATUS          PIC X(02).
+77  WS-KEEP-PRIOR-INCOME            PIC X(01).
+LINKAGE SECTION.
 COPY "USER-STRUCTURE.CPY".
 PROCEDURE DIVISION USING USER-STRUCTURE.
     DISPLAY "Managing Taxes"
-    DISPLAY "Enter your tax details"
-    PERFORM CALCULATE-TAX
-    PERFORM DISPLAY-TAX-INFO
-    STOP RUN.
+    PERFORM OPEN-TAXPAYER-MASTER
+    PERFORM READ-TAXPAYER-MASTER
+    IF BATCH-MODE-OFF
+        DISPLAY "Enter your tax details"
+        PERFORM ACCEPT-INCOME
+    ELSE
+        PERFORM VALIDATE-INCOME
+    END-IF
+    IF INCOME-IS-VALID
+        PERFORM CALCULATE-TAX
+        PERFORM DISPLAY-TAX-INFO
+        PERFORM WRITE-REVENUE-EXTRACT
+        PERFORM SAVE-TAXPAYER-MASTER
+        PERFORM LOG-AUDIT-TRAIL
+    ELSE
+        DISPLAY "Tax record for taxpayer " USER-ID " skipped - invalid income"
+    END-IF
+    PERFORM CLOSE-TAXPAYER-MASTER
+    GOBACK.
+
+OPEN-TAXPAYER-MASTER.
+    OPEN I-O TAXPAYER-MASTER-FILE
+    IF WS-MASTER-FILE-STATUS = "35"
+        OPEN OUTPUT TAXPAYER-MASTER-FILE
+        CLOSE TAXPAYER-MASTER-FILE
+        OPEN I-O TAXPAYER-MASTER-FILE
+    END-IF.
+
+READ-TAXPAYER-MASTER.
+    MOVE "N" TO WS-TAXPAYER-RECORD-FOUND
+    MOVE USER-ID TO TAXPAYER-ID
+    READ TAXPAYER-MASTER-FILE
+        INVALID KEY
+            DISPLAY "New taxpayer - a master record will be created"
+        NOT INVALID KEY
+            MOVE "Y" TO WS-TAXPAYER-RECORD-FOUND
+            IF BATCH-MODE-OFF
+                MOVE TAXPAYER-INCOME TO USER-INCOME
+            END-IF
+            DISPLAY "Taxpayer on file - prior tax assessed: "
+                TAXPAYER-TAX
+    END-READ.
+
+SAVE-TAXPAYER-MASTER.
+    ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+    MOVE USER-ID TO TAXPAYER-ID
+    MOVE USER-INCOME TO TAXPAYER-INCOME
+    MOVE USER-TAX TO TAXPAYER-TAX
+    MOVE WS-TODAY-DATE TO TAXPAYER-LAST-UPDATED
+    IF TAXPAYER-RECORD-WAS-FOUND
+        REWRITE TAXPAYER-MASTER-RECORD
+    ELSE
+        WRITE TAXPAYER-MASTER-RECORD
+    END-IF.
+
+CLOSE-TAXPAYER-MASTER.
+    CLOSE TAXPAYER-MASTER-FILE.
+
+ACCEPT-INCOME.
+    MOVE "N" TO USER-INCOME-VALID
+    IF TAXPAYER-RECORD-WAS-FOUND
+        DISPLAY "Taxpayer on file with prior income: " USER-INCOME
+        DISPLAY "Keep this income? (Y/N): "
+        ACCEPT WS-KEEP-PRIOR-INCOME
+    ELSE
+        MOVE "N" TO WS-KEEP-PRIOR-INCOME
+    END-IF
+    IF WS-KEEP-PRIOR-INCOME = "Y" OR WS-KEEP-PRIOR-INCOME = "y"
+        PERFORM VALIDATE-INCOME
+    END-IF
+    PERFORM ACCEPT-INCOME-ENTRY UNTIL INCOME-IS-VALID.
+
+ACCEPT-INCOME-ENTRY.
+    DISPLAY "Enter annual income: "
+    ACCEPT USER-INCOME
+    PERFORM VALIDATE-INCOME
+    IF INCOME-NOT-VALID
+        DISPLAY "Income must be numeric and greater than zero - please re-enter"
+    END-IF.
+
+VALIDATE-INCOME.
+    IF USER-INCOME IS NUMERIC AND USER-INCOME > ZERO
+        SET INCOME-IS-VALID TO TRUE
+    ELSE
+        SET INCOME-NOT-VALID TO TRUE
+    END-IF.
+
+LOG-AUDIT-TRAIL.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    MOVE "TAXMODULE" TO AUDIT-MODULE-NAME
+    MOVE USER-ID TO AUDIT-TAXPAYER-ID
+    MOVE USER-INCOME TO AUDIT-INCOME
+    MOVE USER-YEARS TO AUDIT-YEARS
+    MOVE USER-TAX TO AUDIT-AMOUNT
+    STRING WS-AUDIT-DATE DELIMITED BY SIZE
+           WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AUDIT-TIMESTAMP
+    END-STRING
+    OPEN EXTEND AUDIT-TRAIL-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+    END-IF
+    WRITE AUDIT-TRAIL-RECORD
+    CLOSE AUDIT-TRAIL-FILE.
 
 CALCULATE-TAX.
-    COMPUTE USER-TAX = USER-INCOME * 0.2.
+    IF WS-BRACKETS-INITIALIZED NOT = "Y"
+        PERFORM INITIALIZE-TAX-BRACKETS
+    END-IF
+    MOVE ZERO TO USER-TAX
+    MOVE USER-INCOME TO WS-REMAINING-INCOME
+    PERFORM CALCULATE-TAX-BRACKET
+        VARYING TAX-BRACKET-IDX FROM 1 BY 1
+        UNTIL TAX-BRACKET-IDX > 5
+           OR WS-REMAINING-INCOME NOT > ZERO.
+
+CALCULATE-TAX-BRACKET.
+    IF TAX-BRACKET-IDX = 1
+        COMPUTE WS-BRACKET-SPAN =
+            BRACKET-HIGH-AMOUNT(TAX-BRACKET-IDX)
+            - BRACKET-LOW-AMOUNT(TAX-BRACKET-IDX)
+    ELSE
+        COMPUTE WS-BRACKET-SPAN =
+            BRACKET-HIGH-AMOUNT(TAX-BRACKET-IDX)
+            - BRACKET-LOW-AMOUNT(TAX-BRACKET-IDX) + 0.01
+    END-IF
+    IF WS-REMAINING-INCOME > WS-BRACKET-SPAN
+        COMPUTE USER-TAX = USER-TAX
+            + (WS-BRACKET-SPAN * BRACKET-RATE(TAX-BRACKET-IDX))
+        SUBTRACT WS-BRACKET-SPAN FROM WS-REMAINING-INCOME
+    ELSE
+        COMPUTE USER-TAX = USER-TAX
+            + (WS-REMAINING-INCOME * BRACKET-RATE(TAX-BRACKET-IDX))
+        MOVE ZERO TO WS-REMAINING-INCOME
+    END-IF.
+
+INITIALIZE-TAX-BRACKETS.
+    MOVE "Y" TO WS-BRACKETS-INITIALIZED
+    MOVE 0.00 TO BRACKET-LOW-AMOUNT(1)
+    MOVE 15000.00 TO BRACKET-HIGH-AMOUNT(1)
+    MOVE 0.100 TO BRACKET-RATE(1)
+    MOVE 15000.01 TO BRACKET-LOW-AMOUNT(2)
+    MOVE 28000.00 TO BRACKET-HIGH-AMOUNT(2)
+    MOVE 0.220 TO BRACKET-RATE(2)
+    MOVE 28000.01 TO BRACKET-LOW-AMOUNT(3)
+    MOVE 55000.00 TO BRACKET-HIGH-AMOUNT(3)
+    MOVE 0.300 TO BRACKET-RATE(3)
+    MOVE 55000.01 TO BRACKET-LOW-AMOUNT(4)
+    MOVE 75000.00 TO BRACKET-HIGH-AMOUNT(4)
+    MOVE 0.380 TO BRACKET-RATE(4)
+    MOVE 75000.01 TO BRACKET-LOW-AMOUNT(5)
+    MOVE 9999999.99 TO BRACKET-HIGH-AMOUNT(5)
+    MOVE 0.430 TO BRACKET-RATE(5).
 
 DISPLAY-TAX-INFO.
-    DISPLAY "Your calculated tax is: " USER-TAX.
\ No newline at end of file
+    DISPLAY "Your calculated tax is: " USER-TAX.
+
+WRITE-REVENUE-EXTRACT.
+    ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+    MOVE USER-ID TO REVENUE-TAXPAYER-ID
+    MOVE USER-INCOME TO REVENUE-INCOME
+    MOVE USER-TAX TO REVENUE-TAX
+    MOVE WS-TODAY-DATE(1:6) TO REVENUE-PERIOD
+    OPEN EXTEND REVENUE-EXTRACT-FILE
+    IF WS-REVENUE-FILE-STATUS = "35"
+        OPEN OUTPUT REVENUE-EXTRACT-FILE
+    END-IF
+    WRITE REVENUE-EXTRACT-RECORD
+    CLOSE REVENUE-EXTRACT-FILE.
