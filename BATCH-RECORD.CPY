@@ -0,0 +1,4 @@
+01  BATCH-TAXPAYER-RECORD.
+    05  BATCH-TAXPAYER-ID          PIC X(09).
+    05  BATCH-TAXPAYER-INCOME      PIC S9(7)V99.
+    05  BATCH-TAXPAYER-YEARS       PIC 9(03).
