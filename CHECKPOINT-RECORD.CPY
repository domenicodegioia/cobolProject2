@@ -0,0 +1,10 @@
+01  CHECKPOINT-RECORD.
+    05  CHECKPOINT-LAST-ID             PIC X(09).
+    05  CHECKPOINT-LAST-BATCH-ID       PIC X(09).
+    05  CHECKPOINT-TAX-COUNT           PIC 9(07).
+    05  CHECKPOINT-CONTRIBUTION-COUNT  PIC 9(07).
+    05  CHECKPOINT-PENSION-COUNT       PIC 9(07).
+    05  CHECKPOINT-TOTAL-TAX           PIC S9(9)V99.
+    05  CHECKPOINT-TOTAL-CONTRIBUTION  PIC S9(9)V99.
+    05  CHECKPOINT-TOTAL-PENSION       PIC S9(9)V99.
+    05  CHECKPOINT-TIMESTAMP           PIC X(16).
